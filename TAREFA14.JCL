@@ -0,0 +1,12 @@
+//TAREFA14 JOB (ACCTG),'JUROS MENSAIS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CORRIDA MENSAL DE JUROS (TAREFA-14) - PERCORRE O CONTA-MASTER *
+//* E CREDITA O JURO DE CADA CONTA COM TAXA E SALDO POSITIVOS.    *
+//* CORRER APOS O FECHO DO ULTIMO DIA UTIL DO MES.                *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=TAREFA14
+//STEPLIB  DD DISP=SHR,DSN=BANK.LOADLIB
+//CONTAMST DD DISP=SHR,DSN=BANK.CONTAMST
+//MOVIMENT DD DISP=SHR,DSN=BANK.MOVIMENT
+//SYSOUT   DD SYSOUT=*
