@@ -0,0 +1,112 @@
+000010******************************************************************
+000020* Author:        R. Almeida
+000030* Installation:  Departamento de Sistemas - Back Office
+000040* Date-Written:  02/08/2023
+000050* Date-Compiled:
+000060* Purpose:       Logica de postagem de um debito/credito, comum a
+000070*                todos os pontos de entrada (terminal, lote de
+000080*                fim de dia, juros, ordens permanentes). Valida o
+000090*                limite de descoberto, actualiza o saldo passado
+000100*                pelo chamador e grava o movimento no ficheiro de
+000110*                auditoria MOVIMENTOS.
+000120* Tectonics:     cobc
+000130*
+000140* Modification history:
+000150*   02/08/2023  RSA  Programa original, extraido da TAREFA-11
+000160*                    para poder ser chamado tambem em lote.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. CONTAPST.
+000200
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT MOVIMENTOS ASSIGN TO "MOVIMENT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-FS-MOVTO.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  MOVIMENTOS.
+000310     COPY MOVREC.
+000320
+000330 WORKING-STORAGE SECTION.
+000340 77  WS-FS-MOVTO         PIC X(02) VALUE "00".
+000350 77  WS-DATA-HORA        PIC X(21) VALUE SPACES.
+000360
+000370 LINKAGE SECTION.
+000380 COPY CONTAREC REPLACING ==CONTA-REC== BY ==LK-CONTA-REC==.
+000390
+000400 01  LK-TIPO             PIC X(01).
+000410 01  LK-VALOR            PIC 9(10)V99.
+000420 01  LK-ORIGEM           PIC X(01).
+000430 01  LK-RETURN-CODE      PIC 9(02).
+000440     88  LK-POSTADO          VALUE 00.
+000450     88  LK-REJEITADO-LIMITE VALUE 10.
+000460     88  LK-TIPO-INVALIDO    VALUE 20.
+000470
+000480 PROCEDURE DIVISION USING LK-CONTA-REC LK-TIPO LK-VALOR
+000490     LK-ORIGEM LK-RETURN-CODE.
+000500 0000-MAINLINE.
+000510     MOVE 00 TO LK-RETURN-CODE
+000520     EVALUATE LK-TIPO
+000530         WHEN "D"
+000540             PERFORM 1000-POSTA-DEBITO THRU 1000-EXIT
+000550         WHEN "C"
+000560             PERFORM 2000-POSTA-CREDITO THRU 2000-EXIT
+000570         WHEN OTHER
+000580             MOVE 20 TO LK-RETURN-CODE
+000590     END-EVALUATE
+000600     GOBACK.
+000610
+000620******************************************************************
+000630* 1000-POSTA-DEBITO - recusa o debito se ultrapassar o limite de
+000640* descoberto da conta; caso contrario aplica-o e regista-o.
+000650******************************************************************
+000660 1000-POSTA-DEBITO.
+000670     IF CT-SALDO - LK-VALOR < 0 - CT-LIMITE-DESC THEN
+000680         MOVE 10 TO LK-RETURN-CODE
+000690     ELSE
+000700         SUBTRACT LK-VALOR FROM CT-SALDO
+000710         PERFORM 9000-GRAVA-MOVIMENTO THRU 9000-EXIT
+000720     END-IF.
+000730 1000-EXIT.
+000740     EXIT.
+000750
+000760******************************************************************
+000770* 2000-POSTA-CREDITO - aplica sempre (nao ha limite superior ao
+000780* saldo) e regista o movimento.
+000790******************************************************************
+000800 2000-POSTA-CREDITO.
+000810     ADD LK-VALOR TO CT-SALDO
+000820     PERFORM 9000-GRAVA-MOVIMENTO THRU 9000-EXIT.
+000830 2000-EXIT.
+000840     EXIT.
+000850
+000860******************************************************************
+000870* 9000-GRAVA-MOVIMENTO - acrescenta ao ficheiro MOVIMENTOS a
+000880* data/hora, tipo, origem, valor e saldo resultante do movimento.
+000890******************************************************************
+000900 9000-GRAVA-MOVIMENTO.
+000910     OPEN EXTEND MOVIMENTOS
+000920     IF WS-FS-MOVTO = "05" OR WS-FS-MOVTO = "35" THEN
+000930         OPEN OUTPUT MOVIMENTOS
+000940         CLOSE MOVIMENTOS
+000950         OPEN EXTEND MOVIMENTOS
+000960     END-IF
+000970
+000980     MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+000990     MOVE CT-CONTA-NUM TO MOV-CONTA-NUM
+001000     MOVE WS-DATA-HORA (1:8) TO MOV-DATA
+001010     MOVE WS-DATA-HORA (9:6) TO MOV-HORA
+001020     MOVE LK-TIPO TO MOV-TIPO
+001030     MOVE LK-ORIGEM TO MOV-ORIGEM
+001040     MOVE LK-VALOR TO MOV-VALOR
+001050     MOVE CT-SALDO TO MOV-SALDO-APOS
+001060     WRITE MOV-REC
+001070
+001080     CLOSE MOVIMENTOS.
+001090 9000-EXIT.
+001100     EXIT.
+001110
+001120 END PROGRAM CONTAPST.
