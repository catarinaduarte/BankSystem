@@ -0,0 +1,261 @@
+000010******************************************************************
+000020* Author:        R. Almeida
+000030* Installation:  Departamento de Sistemas - Back Office
+000040* Date-Written:  15/07/2023
+000050* Date-Compiled:
+000060* Purpose:       Imprime o extrato de conta (saldo de abertura,
+000070*                movimentos e saldo de fecho) para um numero de
+000080*                conta e intervalo de datas, a partir do ficheiro
+000090*                de auditoria MOVIMENTOS gerado pela TAREFA-11.
+000100* Tectonics:     cobc
+000110*
+000120* Modification history:
+000130*   15/07/2023  RSA  Programa original.
+000140*   16/09/2023  RSA  Saldo de abertura, de fecho e apos cada
+000150*                    movimento passam por 4000-FORMATA-VALOR-
+000160*                    SINAL antes de imprimir, para nao perder o
+000170*                    sinal de um saldo negativo (conta dentro do
+000180*                    limite de descoberto) ao editar por um PIC
+000190*                    sem sinal - mesmo cuidado que ja existe em
+000200*                    TAREFA-11 para os mesmos saldos.
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. TAREFA-12.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT EXTRATO-PARM ASSIGN TO "EXTPARM"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-FS-PARM.
+000310     SELECT MOVIMENTOS ASSIGN TO "MOVIMENT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-FS-MOVTO.
+000340     SELECT EXTRATO-RPT ASSIGN TO "EXTRATO"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-FS-RPT.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  EXTRATO-PARM.
+000410 01  EXTP-REC.
+000420     05  EXTP-CONTA-NUM      PIC 9(08).
+000430     05  EXTP-DATA-INI       PIC 9(08).
+000440     05  EXTP-DATA-FIM       PIC 9(08).
+000450
+000460 FD  MOVIMENTOS.
+000470     COPY MOVREC.
+000480
+000490 FD  EXTRATO-RPT.
+000500 01  RPT-LINHA               PIC X(80).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-STATUS-FLAGS.
+000540     05  WS-FS-PARM          PIC X(02) VALUE "00".
+000550     05  WS-FS-MOVTO         PIC X(02) VALUE "00".
+000560     05  WS-FS-RPT           PIC X(02) VALUE "00".
+000570     05  WS-FIM-MOVTO        PIC X(01) VALUE "N".
+000580         88  FIM-MOVTO           VALUE "S".
+000590
+000600 01  WS-CONTADORES.
+000610     05  WS-SALDO-ABERTURA   PIC S9(10)V99 VALUE 0.
+000620     05  WS-SALDO-CORRENTE   PIC S9(10)V99 VALUE 0.
+000630     05  WS-TEM-ABERTURA     PIC X(01)     VALUE "N".
+000640         88  TEM-ABERTURA        VALUE "S".
+000650     05  WS-QTD-MOVTOS       PIC 9(05)     VALUE 0.
+000660
+000670 01  WS-EDIT-VALOR           PIC ZZBZZZBZZZBZZZBV,99.
+000680 01  WS-VALOR-A-FORMATAR     PIC S9(10)V99 VALUE 0.
+000690 01  WS-VALOR-FMT            PIC X(20)     VALUE SPACES.
+000700
+000710 01  WS-LINHA-CABECALHO.
+000720     05  FILLER              PIC X(19) VALUE "EXTRATO DE CONTA N".
+000730     05  WS-CAB-CONTA        PIC 9(08).
+000740     05  FILLER              PIC X(52) VALUE SPACES.
+000750
+000760 01  WS-LINHA-PERIODO.
+000770     05  FILLER              PIC X(09) VALUE "PERIODO: ".
+000780     05  WS-PER-INI          PIC 9(08).
+000790     05  FILLER              PIC X(04) VALUE " A ".
+000800     05  WS-PER-FIM          PIC 9(08).
+000810     05  FILLER              PIC X(51) VALUE SPACES.
+000820
+000830 01  WS-LINHA-SALDO.
+000840     05  WS-SLD-DESCR        PIC X(20).
+000850     05  WS-SLD-VALOR        PIC X(20).
+000860     05  FILLER              PIC X(40) VALUE SPACES.
+000870
+000880 01  WS-LINHA-MOVTO.
+000890     05  WS-MOV-DATA-ED      PIC X(10).
+000900     05  FILLER              PIC X(01) VALUE SPACES.
+000910     05  WS-MOV-HORA-ED      PIC X(08).
+000920     05  FILLER              PIC X(01) VALUE SPACES.
+000930     05  WS-MOV-TIPO-ED      PIC X(01).
+000940     05  FILLER              PIC X(03) VALUE SPACES.
+000950     05  WS-MOV-VALOR-ED     PIC X(18).
+000960     05  FILLER              PIC X(01) VALUE SPACES.
+000970     05  WS-MOV-SALDO-ED     PIC X(18).
+000980     05  FILLER              PIC X(19) VALUE SPACES.
+000990
+001000 PROCEDURE DIVISION.
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001030     PERFORM 2000-PROCESSA-MOVIMENTO THRU 2000-EXIT
+001040         UNTIL FIM-MOVTO
+001050     PERFORM 3000-IMPRIME-FECHO THRU 3000-EXIT
+001060     PERFORM 9999-FINALIZAR THRU 9999-EXIT
+001070     STOP RUN.
+001080
+001090******************************************************************
+001100* 1000-INICIALIZAR - le o cartao de parametros (conta e periodo),
+001110* calcula o saldo de abertura numa primeira passagem ao ficheiro
+001120* de movimentos e imprime o cabecalho do extrato.
+001130******************************************************************
+001140 1000-INICIALIZAR.
+001150     OPEN INPUT EXTRATO-PARM
+001160     READ EXTRATO-PARM
+001170         AT END
+001180             DISPLAY "TAREFA-12: CARTAO DE PARAMETROS EM BRANCO"
+001190             MOVE 16 TO RETURN-CODE
+001200             CLOSE EXTRATO-PARM
+001210             STOP RUN
+001220     END-READ
+001230     CLOSE EXTRATO-PARM
+001240
+001250     PERFORM 1100-CALCULA-ABERTURA THRU 1100-EXIT
+001260
+001270     OPEN INPUT MOVIMENTOS
+001280     OPEN OUTPUT EXTRATO-RPT
+001290
+001300     MOVE EXTP-CONTA-NUM TO WS-CAB-CONTA
+001310     WRITE RPT-LINHA FROM WS-LINHA-CABECALHO
+001320
+001330     MOVE EXTP-DATA-INI TO WS-PER-INI
+001340     MOVE EXTP-DATA-FIM TO WS-PER-FIM
+001350     WRITE RPT-LINHA FROM WS-LINHA-PERIODO
+001360
+001370     MOVE SPACES TO RPT-LINHA
+001380     WRITE RPT-LINHA
+001390
+001400     MOVE WS-SALDO-ABERTURA TO WS-VALOR-A-FORMATAR
+001410     PERFORM 4000-FORMATA-VALOR-SINAL THRU 4000-EXIT
+001420     MOVE "SALDO DE ABERTURA:" TO WS-SLD-DESCR
+001430     MOVE WS-VALOR-FMT TO WS-SLD-VALOR
+001440     WRITE RPT-LINHA FROM WS-LINHA-SALDO
+001450
+001460     MOVE WS-SALDO-ABERTURA TO WS-SALDO-CORRENTE
+001470
+001480     MOVE SPACES TO RPT-LINHA
+001490     WRITE RPT-LINHA
+001500
+001510     PERFORM 2100-LER-MOVIMENTO THRU 2100-EXIT.
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550******************************************************************
+001560* 1100-CALCULA-ABERTURA - primeira passagem ao ficheiro de
+001570* movimentos: guarda o ultimo saldo apurado antes do periodo
+001580* pedido, para servir de saldo de abertura do extrato.
+001590******************************************************************
+001600 1100-CALCULA-ABERTURA.
+001610     MOVE 0 TO WS-SALDO-ABERTURA
+001620     OPEN INPUT MOVIMENTOS
+001630     PERFORM UNTIL FIM-MOVTO
+001640         READ MOVIMENTOS
+001650             AT END
+001660                 MOVE "S" TO WS-FIM-MOVTO
+001670             NOT AT END
+001680                 IF MOV-CONTA-NUM = EXTP-CONTA-NUM
+001690                    AND MOV-DATA < EXTP-DATA-INI
+001700                     MOVE MOV-SALDO-APOS TO WS-SALDO-ABERTURA
+001710                 END-IF
+001720         END-READ
+001730     END-PERFORM
+001740     CLOSE MOVIMENTOS
+001750     MOVE "N" TO WS-FIM-MOVTO.
+001760 1100-EXIT.
+001770     EXIT.
+001780
+001790******************************************************************
+001800* 2000-PROCESSA-MOVIMENTO - segunda passagem: imprime uma linha
+001810* por movimento da conta pedida dentro do periodo pedido.
+001820******************************************************************
+001830 2000-PROCESSA-MOVIMENTO.
+001840     IF MOV-CONTA-NUM = EXTP-CONTA-NUM
+001850        AND MOV-DATA >= EXTP-DATA-INI
+001860        AND MOV-DATA <= EXTP-DATA-FIM
+001870         PERFORM 2200-IMPRIME-MOVIMENTO THRU 2200-EXIT
+001880         ADD 1 TO WS-QTD-MOVTOS
+001890         MOVE MOV-SALDO-APOS TO WS-SALDO-CORRENTE
+001900     END-IF
+001910     PERFORM 2100-LER-MOVIMENTO THRU 2100-EXIT.
+001920 2000-EXIT.
+001930     EXIT.
+001940
+001950 2100-LER-MOVIMENTO.
+001960     READ MOVIMENTOS
+001970         AT END
+001980             MOVE "S" TO WS-FIM-MOVTO
+001990     END-READ.
+002000 2100-EXIT.
+002010     EXIT.
+002020
+002030 2200-IMPRIME-MOVIMENTO.
+002040     MOVE MOV-DATA TO WS-MOV-DATA-ED
+002050     MOVE MOV-HORA TO WS-MOV-HORA-ED
+002060     MOVE MOV-TIPO TO WS-MOV-TIPO-ED
+002070     MOVE MOV-VALOR TO WS-EDIT-VALOR
+002080     MOVE FUNCTION TRIM (WS-EDIT-VALOR) TO WS-MOV-VALOR-ED
+002090     MOVE MOV-SALDO-APOS TO WS-VALOR-A-FORMATAR
+002100     PERFORM 4000-FORMATA-VALOR-SINAL THRU 4000-EXIT
+002110     MOVE WS-VALOR-FMT TO WS-MOV-SALDO-ED
+002120     WRITE RPT-LINHA FROM WS-LINHA-MOVTO.
+002130 2200-EXIT.
+002140     EXIT.
+002150
+002160******************************************************************
+002170* 3000-IMPRIME-FECHO - imprime o saldo de fecho e o total de
+002180* movimentos incluidos no extrato.
+002190******************************************************************
+002200 3000-IMPRIME-FECHO.
+002210     MOVE SPACES TO RPT-LINHA
+002220     WRITE RPT-LINHA
+002230
+002240     MOVE WS-SALDO-CORRENTE TO WS-VALOR-A-FORMATAR
+002250     PERFORM 4000-FORMATA-VALOR-SINAL THRU 4000-EXIT
+002260     MOVE "SALDO DE FECHO:" TO WS-SLD-DESCR
+002270     MOVE WS-VALOR-FMT TO WS-SLD-VALOR
+002280     WRITE RPT-LINHA FROM WS-LINHA-SALDO
+002290
+002300     MOVE SPACES TO RPT-LINHA
+002310     STRING "TOTAL DE MOVIMENTOS: " DELIMITED BY SIZE
+002320         WS-QTD-MOVTOS DELIMITED BY SIZE
+002330         INTO RPT-LINHA
+002340     WRITE RPT-LINHA.
+002350 3000-EXIT.
+002360     EXIT.
+002370
+002380******************************************************************
+002390* 4000-FORMATA-VALOR-SINAL - edita WS-VALOR-A-FORMATAR (com sinal)
+002400* para WS-VALOR-FMT, prefixando "- " quando negativo; um PIC de
+002410* edicao normal perde o sinal, e um saldo dentro do limite de
+002420* descoberto pode legitimamente ser negativo.
+002430******************************************************************
+002440 4000-FORMATA-VALOR-SINAL.
+002450     MOVE WS-VALOR-A-FORMATAR TO WS-EDIT-VALOR
+002460     IF WS-VALOR-A-FORMATAR < 0 THEN
+002470         MOVE FUNCTION CONCATENATE ("- ",
+002480             FUNCTION TRIM (WS-EDIT-VALOR)) TO WS-VALOR-FMT
+002490     ELSE
+002500         MOVE FUNCTION TRIM (WS-EDIT-VALOR) TO WS-VALOR-FMT
+002510     END-IF.
+002520 4000-EXIT.
+002530     EXIT.
+002540
+002550 9999-FINALIZAR.
+002560     CLOSE MOVIMENTOS
+002570     CLOSE EXTRATO-RPT.
+002580 9999-EXIT.
+002590     EXIT.
+002600
+002610 END PROGRAM TAREFA-12.
