@@ -0,0 +1,302 @@
+000010******************************************************************
+000020* Author:        R. Almeida
+000030* Installation:  Departamento de Sistemas - Back Office
+000040* Date-Written:  09/09/2023
+000050* Date-Compiled:
+000060* Purpose:       Manutencao das ordens permanentes (transferencias
+000070*                periodicas entre contas) guardadas no ficheiro
+000080*                ORDENS-PERM. Permite criar uma ordem nova,
+000090*                alterar o valor/frequencia/proxima execucao de
+000100*                uma ordem existente, ou cancela-la.
+000110* Tectonics:     cobc
+000120*
+000130* Modification history:
+000140*   09/09/2023  RSA  Programa original.
+000150*   16/09/2023  RSA  2100: WS-TEMP passa a ser limpo antes de cada
+000160*                    ACCEPT (um campo deixado em branco a seguir
+000170*                    a outro preenchido ficava com o texto deste
+000180*                    ultimo); valor, frequencia e ordem ativa
+000190*                    passam a ser validados antes de gravar,
+000200*                    tal como ja acontecia nos ecras da TAREFA-11.
+000210*   17/09/2023  RSA  2100: conta de origem e conta de destino
+000220*                    passam tambem a ser validadas (nao podem
+000230*                    ficar a zero numa ordem nova) - evita ordens
+000240*                    gravadas com conta 0, que a TAREFA-16 nunca
+000250*                    consegue postar e fica a rejeitar todos os
+000260*                    dias sem que a ordem seja desactivada.
+000270*   18/09/2023  RSA  2100: proxima execucao passa tambem a ser
+000280*                    validada (nao pode ficar a zero nem conter
+000290*                    texto nao numerico numa ordem nova), mesma
+000300*                    validacao usada para o valor.
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. TAREFA-15.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT ORDENS-PERM ASSIGN TO "ORDPERM"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS STD-ID
+000420         FILE STATUS IS WS-FS-ORDENS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  ORDENS-PERM.
+000470     COPY STDOREC.
+000480
+000490 WORKING-STORAGE SECTION.
+000500 77  WS-FS-ORDENS        PIC X(02) VALUE "00".
+000510 77  WS-TEMP             PIC X(14) VALUE SPACES.
+000520 77  WS-VALOR-DISP       PIC Z(09)9,99.
+000530 77  WS-FIM-MANUTENCAO   PIC X(01) VALUE "N".
+000540     88  FIM-MANUTENCAO      VALUE "S".
+000550 77  WS-ORDEM-NOVA       PIC X(01) VALUE "N".
+000560     88  ORDEM-NOVA          VALUE "S".
+000570 77  WS-CAMPO-OK         PIC X(01) VALUE "N".
+000580     88  CAMPO-OK            VALUE "S".
+000590
+000600 SCREEN SECTION.
+000610 01  CLS BLANK SCREEN.
+000620
+000630 01  CLEAN-LINE.
+000640     05  COL 1 VALUE " " LINE 20 ERASE EOL.
+000650     05  COL 1 VALUE " " LINE 22 ERASE EOL.
+000660
+000670 01  ORDEM-PROMPT.
+000680     05  COL 10 VALUE "---------- ORDENS PERMANENTES ----------"
+000690         LINE 2.
+000700     05  COL 12 VALUE "NUMERO DA ORDEM (0 PARA SAIR):" LINE 6
+000710         HIGHLIGHT.
+000720
+000730 01  ORDEM-DADOS.
+000740     05  COL 10 VALUE "---------- ORDENS PERMANENTES ----------"
+000750         LINE 2.
+000760     05  COL 12 VALUE "CONTA DE ORIGEM:"            LINE 8
+000770         HIGHLIGHT.
+000780     05  COL 12 VALUE "CONTA DE DESTINO:"           LINE 10
+000790         HIGHLIGHT.
+000800     05  COL 12 VALUE "VALOR:"                      LINE 12
+000810         HIGHLIGHT.
+000820     05  COL 12 VALUE "FREQUENCIA (D=DIARIA S=SEMANAL M=MENSAL):"
+000830         LINE 14 HIGHLIGHT.
+000840     05  COL 12 VALUE "PROXIMA EXECUCAO (AAAAMMDD):" LINE 16
+000850         HIGHLIGHT.
+000860     05  COL 12 VALUE "ORDEM ATIVA (S/N):"          LINE 18
+000870         HIGHLIGHT.
+000880
+000890 PROCEDURE DIVISION.
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000920     PERFORM 2000-MANTER-ORDEM THRU 2000-EXIT
+000930         UNTIL FIM-MANUTENCAO
+000940     PERFORM 9999-FINALIZAR THRU 9999-EXIT
+000950     STOP RUN.
+000960
+000970******************************************************************
+000980* 1000-INICIALIZAR - abre o ficheiro de ordens permanentes; se
+000990* ainda nao existir (primeira execucao no site), cria-o vazio.
+001000******************************************************************
+001010 1000-INICIALIZAR.
+001020     OPEN I-O ORDENS-PERM
+001030     IF WS-FS-ORDENS = "35" THEN
+001040         OPEN OUTPUT ORDENS-PERM
+001050         CLOSE ORDENS-PERM
+001060         OPEN I-O ORDENS-PERM
+001070     END-IF.
+001080 1000-EXIT.
+001090     EXIT.
+001100
+001110******************************************************************
+001120* 2000-MANTER-ORDEM - pede o numero da ordem; "0" termina o
+001130* programa. Se a ordem nao existir, cria-a; se existir, mostra
+001140* os dados actuais e deixa alterar o valor, a frequencia, a
+001150* proxima execucao ou cancela-la.
+001160******************************************************************
+001170 2000-MANTER-ORDEM.
+001180     DISPLAY CLS
+001190     DISPLAY ORDEM-PROMPT
+001200     ACCEPT WS-TEMP AT 0642
+001210     MOVE WS-TEMP TO STD-ID
+001220
+001230     IF STD-ID = 0 THEN
+001240         MOVE "S" TO WS-FIM-MANUTENCAO
+001250     ELSE
+001260         MOVE "N" TO WS-ORDEM-NOVA
+001270         READ ORDENS-PERM
+001280             INVALID KEY
+001290                 MOVE "S" TO WS-ORDEM-NOVA
+001300         END-READ
+001310         PERFORM 2100-EDITA-ORDEM THRU 2100-EXIT
+001320     END-IF.
+001330 2000-EXIT.
+001340     EXIT.
+001350
+001360******************************************************************
+001370* 2100-EDITA-ORDEM - mostra o ecra de dados; ordem nova pede
+001380* todos os campos e grava; ordem existente mostra os valores
+001390* actuais e deixa o operador confirma-los, altera-los ou
+001400* cancelar a ordem (ORDEM ATIVA = N).
+001410******************************************************************
+001420 2100-EDITA-ORDEM.
+001430     DISPLAY CLS
+001440     DISPLAY ORDEM-DADOS
+001450
+001460     IF ORDEM-NOVA THEN
+001470         MOVE 0 TO STD-CONTA-ORIGEM STD-CONTA-DESTINO
+001480         MOVE 0 TO STD-VALOR STD-PROX-EXEC
+001490         MOVE "D" TO STD-FREQUENCIA
+001500         MOVE "S" TO STD-ATIVA
+001510     ELSE
+001520         MOVE STD-CONTA-ORIGEM  TO WS-TEMP
+001530         DISPLAY WS-TEMP AT 0829
+001540         MOVE STD-CONTA-DESTINO TO WS-TEMP
+001550         DISPLAY WS-TEMP AT 1029
+001560         MOVE STD-VALOR         TO WS-VALOR-DISP
+001570         DISPLAY WS-VALOR-DISP AT 1219
+001580         MOVE STD-FREQUENCIA    TO WS-TEMP
+001590         DISPLAY WS-TEMP AT 1454
+001600         MOVE STD-PROX-EXEC     TO WS-TEMP
+001610         DISPLAY WS-TEMP AT 1642
+001620         MOVE STD-ATIVA         TO WS-TEMP
+001630         DISPLAY WS-TEMP AT 1831
+001640     END-IF
+001650
+001660     MOVE "N" TO WS-CAMPO-OK
+001670     PERFORM UNTIL CAMPO-OK
+001680         MOVE SPACES TO WS-TEMP
+001690         ACCEPT WS-TEMP AT 0829
+001700         IF FUNCTION TRIM (WS-TEMP) = SPACES AND NOT ORDEM-NOVA
+001710             THEN
+001720             MOVE "S" TO WS-CAMPO-OK
+001730         ELSE
+001740             IF FUNCTION TRIM (WS-TEMP) IS NUMERIC
+001750                AND FUNCTION NUMVAL (WS-TEMP) > 0 THEN
+001760                 MOVE WS-TEMP TO STD-CONTA-ORIGEM
+001770                 MOVE "S" TO WS-CAMPO-OK
+001780             ELSE
+001790                 DISPLAY "CONTA INVALIDA - TEM DE SER NUMERICA E"&
+001800                 " MAIOR QUE ZERO" AT 2009 HIGHLIGHT
+001810                 FOREGROUND-COLOR 4
+001820             END-IF
+001830         END-IF
+001840     END-PERFORM
+001850
+001860     MOVE "N" TO WS-CAMPO-OK
+001870     PERFORM UNTIL CAMPO-OK
+001880         MOVE SPACES TO WS-TEMP
+001890         ACCEPT WS-TEMP AT 1029
+001900         IF FUNCTION TRIM (WS-TEMP) = SPACES AND NOT ORDEM-NOVA
+001910             THEN
+001920             MOVE "S" TO WS-CAMPO-OK
+001930         ELSE
+001940             IF FUNCTION TRIM (WS-TEMP) IS NUMERIC
+001950                AND FUNCTION NUMVAL (WS-TEMP) > 0 THEN
+001960                 MOVE WS-TEMP TO STD-CONTA-DESTINO
+001970                 MOVE "S" TO WS-CAMPO-OK
+001980             ELSE
+001990                 DISPLAY "CONTA INVALIDA - TEM DE SER NUMERICA E"&
+002000                 " MAIOR QUE ZERO" AT 2209 HIGHLIGHT
+002010                 FOREGROUND-COLOR 4
+002020             END-IF
+002030         END-IF
+002040     END-PERFORM
+002050
+002060     MOVE "N" TO WS-CAMPO-OK
+002070     PERFORM UNTIL CAMPO-OK
+002080         MOVE SPACES TO WS-TEMP
+002090         ACCEPT WS-TEMP AT 1219
+002100         IF FUNCTION TRIM (WS-TEMP) = SPACES AND NOT ORDEM-NOVA
+002110             THEN
+002120             MOVE "S" TO WS-CAMPO-OK
+002130         ELSE
+002140             IF FUNCTION TRIM (WS-TEMP) IS NUMERIC
+002150                AND FUNCTION NUMVAL (WS-TEMP) > 0 THEN
+002160                 MOVE WS-TEMP TO STD-VALOR
+002170                 MOVE "S" TO WS-CAMPO-OK
+002180             ELSE
+002190                 DISPLAY "VALOR INVALIDO - TEM DE SER NUMERICO E"&
+002200                 " MAIOR QUE ZERO" AT 2009 HIGHLIGHT
+002210                 FOREGROUND-COLOR 4
+002220             END-IF
+002230         END-IF
+002240     END-PERFORM
+002250
+002260     MOVE "N" TO WS-CAMPO-OK
+002270     PERFORM UNTIL CAMPO-OK
+002280         MOVE SPACES TO WS-TEMP
+002290         ACCEPT WS-TEMP AT 1454
+002300         IF FUNCTION TRIM (WS-TEMP) = SPACES AND NOT ORDEM-NOVA
+002310             THEN
+002320             MOVE "S" TO WS-CAMPO-OK
+002330         ELSE
+002340             IF FUNCTION UPPER-CASE (WS-TEMP (1:1)) = "D" OR
+002350                "S" OR "M" THEN
+002360                 MOVE FUNCTION UPPER-CASE (WS-TEMP (1:1))
+002370                     TO STD-FREQUENCIA
+002380                 MOVE "S" TO WS-CAMPO-OK
+002390             ELSE
+002400                 DISPLAY "FREQUENCIA INVALIDA - TEM DE SER D, S"&
+002410                 " OU M" AT 2209 HIGHLIGHT FOREGROUND-COLOR 4
+002420             END-IF
+002430         END-IF
+002440     END-PERFORM
+002450
+002460     MOVE "N" TO WS-CAMPO-OK
+002470     PERFORM UNTIL CAMPO-OK
+002480         MOVE SPACES TO WS-TEMP
+002490         ACCEPT WS-TEMP AT 1642
+002500         IF FUNCTION TRIM (WS-TEMP) = SPACES AND NOT ORDEM-NOVA
+002510             THEN
+002520             MOVE "S" TO WS-CAMPO-OK
+002530         ELSE
+002540             IF FUNCTION TRIM (WS-TEMP) IS NUMERIC
+002550                AND FUNCTION NUMVAL (WS-TEMP) > 0 THEN
+002560                 MOVE WS-TEMP TO STD-PROX-EXEC
+002570                 MOVE "S" TO WS-CAMPO-OK
+002580             ELSE
+002590                 DISPLAY "DATA INVALIDA - TEM DE SER NUMERICA E"&
+002600                 " MAIOR QUE ZERO (AAAAMMDD)" AT 2009 HIGHLIGHT
+002610                 FOREGROUND-COLOR 4
+002620             END-IF
+002630         END-IF
+002640     END-PERFORM
+002650
+002660     MOVE "N" TO WS-CAMPO-OK
+002670     PERFORM UNTIL CAMPO-OK
+002680         MOVE SPACES TO WS-TEMP
+002690         ACCEPT WS-TEMP AT 1831
+002700         IF FUNCTION TRIM (WS-TEMP) = SPACES AND NOT ORDEM-NOVA
+002710             THEN
+002720             MOVE "S" TO WS-CAMPO-OK
+002730         ELSE
+002740             IF FUNCTION UPPER-CASE (WS-TEMP (1:1)) = "S" OR "N"
+002750                 THEN
+002760                 MOVE FUNCTION UPPER-CASE (WS-TEMP (1:1))
+002770                     TO STD-ATIVA
+002780                 MOVE "S" TO WS-CAMPO-OK
+002790             ELSE
+002800                 DISPLAY "VALOR INVALIDO - ORDEM ATIVA TEM DE "&
+002810                 "SER S OU N" AT 2009 HIGHLIGHT
+002820                 FOREGROUND-COLOR 4
+002830             END-IF
+002840         END-IF
+002850     END-PERFORM
+002860
+002870     IF ORDEM-NOVA THEN
+002880         WRITE STD-ORDER-REC
+002890     ELSE
+002900         REWRITE STD-ORDER-REC
+002910     END-IF
+002920
+002930     DISPLAY CLEAN-LINE.
+002940 2100-EXIT.
+002950     EXIT.
+002960
+002970 9999-FINALIZAR.
+002980     CLOSE ORDENS-PERM.
+002990 9999-EXIT.
+003000     EXIT.
+003010
+003020 END PROGRAM TAREFA-15.
