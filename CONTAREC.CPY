@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CONTAREC.CPY
+      * Record layout for the CONTA-MASTER account file.
+      * Indexed by CT-CONTA-NUM.
+      *
+      * Modification history:
+      *   30/06/2023  RSA  Original layout (saldo, limite, juro, pin).
+      ******************************************************************
+       01  CONTA-REC.
+           05  CT-CONTA-NUM        PIC 9(08).
+           05  CT-PIN              PIC 9(04).
+           05  CT-SALDO            PIC S9(10)V99.
+           05  CT-LIMITE-DESC      PIC 9(10)V99.
+           05  CT-TAXA-JURO        PIC 9(02)V9(04).
+           05  FILLER              PIC X(20).
