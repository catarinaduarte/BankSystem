@@ -0,0 +1,20 @@
+//TAREFA12 JOB (ACCTG),'EXTRATO CONTA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IMPRIME O EXTRATO DE CONTA (TAREFA-12) PARA UM NUMERO DE      *
+//* CONTA E UM INTERVALO DE DATAS, A PARTIR DO FICHEIRO DE        *
+//* AUDITORIA MOVIMENTOS GERADO PELA TAREFA-11.                   *
+//*                                                                *
+//* CARTAO DE PARAMETROS (EXTPARM), COLUNAS 1-24:                 *
+//*   1- 8  NUMERO DE CONTA                                       *
+//*   9-16  DATA INICIAL (AAAAMMDD)                                *
+//*  17-24  DATA FINAL   (AAAAMMDD)                                *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=TAREFA12
+//STEPLIB  DD DISP=SHR,DSN=BANK.LOADLIB
+//EXTPARM  DD *
+000000012023010120231231
+/*
+//MOVIMENT DD DISP=SHR,DSN=BANK.MOVIMENT
+//EXTRATO  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
