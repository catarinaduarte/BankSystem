@@ -0,0 +1,344 @@
+000010******************************************************************
+000020* Author:        R. Almeida
+000030* Installation:  Departamento de Sistemas - Back Office
+000040* Date-Written:  09/09/2023
+000050* Date-Compiled:
+000060* Purpose:       Corrida diaria das ordens permanentes - percorre
+000070*                o ficheiro ORDENS-PERM e, para cada ordem activa
+000080*                cuja proxima execucao seja igual ou anterior a
+000090*                data de processamento, debita a conta de origem
+000100*                e credita a conta de destino atraves da mesma
+000110*                CONTAPST usada pelo terminal e pelo lote de fim
+000120*                de dia, avancando depois a proxima execucao de
+000130*                acordo com a frequencia da ordem.
+000140* Tectonics:     cobc
+000150*
+000160* Modification history:
+000170*   09/09/2023  RSA  Programa original.
+000180*   16/09/2023  RSA  2500: avanco da frequencia mensal passa a
+000190*                    ser calculado com aritmetica de calendario
+000200*                    (antes concatenava ano/mes/dia em bruto e
+000210*                    podia gerar datas invalidas, ex. 20230231).
+000220*                    2400: conta de destino inexistente apos a
+000230*                    origem ja debitada passa a desactivar a
+000240*                    ordem, para nao voltar a debitar a origem
+000250*                    todos os dias enquanto nao for corrigida.
+000260*   18/09/2023  RSA  2000: ordens activas com proxima execucao
+000270*                    nao numerica ou a zero passam a ser
+000280*                    rejeitadas em vez de tratadas como devidas
+000290*                    (evita passar uma data invalida a FUNCTION
+000300*                    INTEGER-OF-DATE em 2500). 2400: retorno da
+000310*                    CONTAPST no credito ao destino passa a ser
+000320*                    verificado antes do REWRITE, tal como em
+000330*                    2200 e nos outros chamadores da CONTAPST.
+000340******************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. TAREFA-16.
+000370
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT ORDPROC-PARM ASSIGN TO "ORDPARM"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-FS-PARM.
+000440     SELECT ORDENS-PERM ASSIGN TO "ORDPERM"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS SEQUENTIAL
+000470         RECORD KEY IS STD-ID
+000480         FILE STATUS IS WS-FS-ORDENS.
+000490     SELECT CONTA-MASTER ASSIGN TO "CONTAMST"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS CT-CONTA-NUM
+000530         FILE STATUS IS WS-FS-CONTA.
+000540     SELECT ORDENS-REJEITADAS ASSIGN TO "ORDREJ"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-FS-REJ.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  ORDPROC-PARM.
+000610 01  OPRP-REC.
+000620     05  OPRP-DATA-EXEC          PIC 9(08).
+000630
+000640 FD  ORDENS-PERM.
+000650     COPY STDOREC.
+000660
+000670 FD  CONTA-MASTER.
+000680     COPY CONTAREC.
+000690
+000700 FD  ORDENS-REJEITADAS.
+000710 01  REJ-LINHA                   PIC X(80).
+000720
+000730 WORKING-STORAGE SECTION.
+000740 01  WS-STATUS-FLAGS.
+000750     05  WS-FS-PARM              PIC X(02) VALUE "00".
+000760     05  WS-FS-ORDENS            PIC X(02) VALUE "00".
+000770     05  WS-FS-CONTA             PIC X(02) VALUE "00".
+000780     05  WS-FS-REJ               PIC X(02) VALUE "00".
+000790     05  WS-FIM-ORDENS           PIC X(01) VALUE "N".
+000800         88  FIM-ORDENS              VALUE "S".
+000810
+000820 01  WS-DATA-EXEC                PIC 9(08) VALUE 0.
+000830
+000840 01  WS-RETURN-CD                PIC 9(02) VALUE 0.
+000850     88  POSTADO                     VALUE 00.
+000860     88  REJEITADO-LIMITE             VALUE 10.
+000870
+000880 01  WS-CONTADORES.
+000890     05  WS-QTD-ORDENS           PIC 9(07) VALUE 0.
+000900     05  WS-QTD-DEVIDAS          PIC 9(07) VALUE 0.
+000910     05  WS-QTD-POSTADAS         PIC 9(07) VALUE 0.
+000920     05  WS-QTD-REJEITADAS       PIC 9(07) VALUE 0.
+000930
+000940 01  WS-DATA-PARTES.
+000950     05  WS-ANO                  PIC 9(04).
+000960     05  WS-MES                  PIC 9(02).
+000970     05  WS-DIA                  PIC 9(02).
+000980
+000990 01  WS-DATA-INTEIRA             PIC 9(07).
+001000
+001010 01  WS-DATA-TEMP                PIC 9(08).
+001020 01  WS-DIA-ORIGINAL             PIC 9(02).
+001030 01  WS-ULT-DIA                  PIC 9(02).
+001040 01  WS-PROX-MES-DATA.
+001050     05  WS-PM-ANO               PIC 9(04).
+001060     05  WS-PM-MES               PIC 9(02).
+001070
+001080 01  WS-LINHA-RESUMO.
+001090     05  FILLER            PIC X(16) VALUE "LOTE TAREFA-16:".
+001100     05  FILLER            PIC X(01) VALUE SPACES.
+001110     05  WS-RES-DEVIDAS    PIC ZZZZZZ9.
+001120     05  FILLER            PIC X(10) VALUE " DEVIDAS,".
+001130     05  WS-RES-POSTADAS   PIC ZZZZZZ9.
+001140     05  FILLER            PIC X(13) VALUE " POSTADAS,".
+001150     05  WS-RES-REJEITADAS PIC ZZZZZZ9.
+001160     05  FILLER            PIC X(14) VALUE " REJEITADAS.".
+001170
+001180 PROCEDURE DIVISION.
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001210     PERFORM 2000-PROCESSA-ORDEM THRU 2000-EXIT
+001220         UNTIL FIM-ORDENS
+001230     PERFORM 8000-IMPRIME-RESUMO THRU 8000-EXIT
+001240     PERFORM 9999-FINALIZAR THRU 9999-EXIT
+001250     STOP RUN.
+001260
+001270******************************************************************
+001280* 1000-INICIALIZAR - le o cartao de parametros com a data de
+001290* processamento do lote, abre os ficheiros de ordens, de contas
+001300* e de rejeitados, e le a primeira ordem.
+001310******************************************************************
+001320 1000-INICIALIZAR.
+001330     OPEN INPUT ORDPROC-PARM
+001340     READ ORDPROC-PARM
+001350         AT END
+001360             DISPLAY "TAREFA-16: CARTAO DE PARAMETROS EM BRANCO"
+001370             MOVE 16 TO RETURN-CODE
+001380             CLOSE ORDPROC-PARM
+001390             STOP RUN
+001400     END-READ
+001410     MOVE OPRP-DATA-EXEC TO WS-DATA-EXEC
+001420     CLOSE ORDPROC-PARM
+001430
+001440     OPEN I-O ORDENS-PERM
+001450     IF WS-FS-ORDENS = "35" THEN
+001460         OPEN OUTPUT ORDENS-PERM
+001470         CLOSE ORDENS-PERM
+001480         OPEN I-O ORDENS-PERM
+001490     END-IF
+001500
+001510     OPEN I-O CONTA-MASTER
+001520     IF WS-FS-CONTA = "35" THEN
+001530         OPEN OUTPUT CONTA-MASTER
+001540         CLOSE CONTA-MASTER
+001550         OPEN I-O CONTA-MASTER
+001560     END-IF
+001570
+001580     OPEN OUTPUT ORDENS-REJEITADAS
+001590
+001600     PERFORM 2100-LER-ORDEM THRU 2100-EXIT.
+001610 1000-EXIT.
+001620     EXIT.
+001630
+001640******************************************************************
+001650* 2000-PROCESSA-ORDEM - so actua sobre ordens activas cuja
+001660* proxima execucao ja chegou; as restantes sao ignoradas ate ao
+001670* seu dia.
+001680******************************************************************
+001690 2000-PROCESSA-ORDEM.
+001700     ADD 1 TO WS-QTD-ORDENS
+001710     IF STD-ORDEM-ATIVA THEN
+001720         IF STD-PROX-EXEC IS NOT NUMERIC OR STD-PROX-EXEC = 0 THEN
+001730             PERFORM 2300-REJEITA-ORDEM THRU 2300-EXIT
+001740         ELSE
+001750             IF STD-PROX-EXEC <= WS-DATA-EXEC THEN
+001760                 ADD 1 TO WS-QTD-DEVIDAS
+001770                 PERFORM 2200-POSTA-TRANSFERENCIA THRU 2200-EXIT
+001780             END-IF
+001790         END-IF
+001800     END-IF
+001810     PERFORM 2100-LER-ORDEM THRU 2100-EXIT.
+001820 2000-EXIT.
+001830     EXIT.
+001840
+001850 2100-LER-ORDEM.
+001860     READ ORDENS-PERM NEXT RECORD
+001870         AT END
+001880             MOVE "S" TO WS-FIM-ORDENS
+001890     END-READ.
+001900 2100-EXIT.
+001910     EXIT.
+001920
+001930******************************************************************
+001940* 2200-POSTA-TRANSFERENCIA - debita a conta de origem; se for
+001950* aceite, credita a conta de destino e avanca a proxima execucao.
+001960* Conta de origem/destino inexistente ou debito recusado por
+001970* limite de descoberto vao para o ficheiro de rejeitados.
+001980******************************************************************
+001990 2200-POSTA-TRANSFERENCIA.
+002000     MOVE STD-CONTA-ORIGEM TO CT-CONTA-NUM
+002010     READ CONTA-MASTER
+002020         INVALID KEY
+002030             PERFORM 2300-REJEITA-ORDEM THRU 2300-EXIT
+002040         NOT INVALID KEY
+002050             CALL "CONTAPST" USING CONTA-REC, "D", STD-VALOR,
+002060                 "O", WS-RETURN-CD
+002070             IF POSTADO THEN
+002080                 REWRITE CONTA-REC
+002090                 PERFORM 2400-CREDITA-DESTINO THRU 2400-EXIT
+002100             ELSE
+002110                 PERFORM 2300-REJEITA-ORDEM THRU 2300-EXIT
+002120             END-IF
+002130     END-READ.
+002140 2200-EXIT.
+002150     EXIT.
+002160
+002170 2300-REJEITA-ORDEM.
+002180     ADD 1 TO WS-QTD-REJEITADAS
+002190     MOVE SPACES TO REJ-LINHA
+002200     STRING STD-ID DELIMITED BY SIZE
+002210         " " DELIMITED BY SIZE
+002220         STD-CONTA-ORIGEM DELIMITED BY SIZE
+002230         " " DELIMITED BY SIZE
+002240         STD-CONTA-DESTINO DELIMITED BY SIZE
+002250         " " DELIMITED BY SIZE
+002260         STD-VALOR DELIMITED BY SIZE
+002270         INTO REJ-LINHA
+002280     WRITE REJ-LINHA.
+002290 2300-EXIT.
+002300     EXIT.
+002310
+002320******************************************************************
+002330* 2400-CREDITA-DESTINO - conta de destino inexistente ja nao pode
+002340* ser tratada como as outras rejeicoes: a origem ja foi debitada,
+002350* por isso a ordem e desactivada (STD-ATIVA = "N") em vez de
+002360* ficar "devida" e voltar a debitar a origem no proximo lote.
+002370******************************************************************
+002380 2400-CREDITA-DESTINO.
+002390     MOVE STD-CONTA-DESTINO TO CT-CONTA-NUM
+002400     READ CONTA-MASTER
+002410         INVALID KEY
+002420             PERFORM 2350-REJEITA-ORDEM-DEBITADA THRU 2350-EXIT
+002430         NOT INVALID KEY
+002440             CALL "CONTAPST" USING CONTA-REC, "C", STD-VALOR,
+002450                 "O", WS-RETURN-CD
+002460             IF POSTADO THEN
+002470                 REWRITE CONTA-REC
+002480                 ADD 1 TO WS-QTD-POSTADAS
+002490                 PERFORM 2500-AVANCA-PROXIMA-EXEC THRU 2500-EXIT
+002500             END-IF
+002510     END-READ.
+002520 2400-EXIT.
+002530     EXIT.
+002540
+002550******************************************************************
+002560* 2350-REJEITA-ORDEM-DEBITADA - caso especial de 2300: a origem ja
+002570* foi debitada e a conta de destino nao existe, pelo que a ordem
+002580* fica desactivada (aguarda correcao manual dos dados da ordem)
+002590* em vez de continuar "devida" e repetir o debito na origem todos
+002600* os dias seguintes.
+002610******************************************************************
+002620 2350-REJEITA-ORDEM-DEBITADA.
+002630     PERFORM 2300-REJEITA-ORDEM THRU 2300-EXIT
+002640     MOVE "N" TO STD-ATIVA
+002650     REWRITE STD-ORDER-REC.
+002660 2350-EXIT.
+002670     EXIT.
+002680
+002690******************************************************************
+002700* 2500-AVANCA-PROXIMA-EXEC - calcula a proxima data de execucao
+002710* da ordem de acordo com a sua frequencia e grava-a no registo
+002720* ja lido de ORDENS-PERM (sequencial, mesmo padrao da TAREFA-14).
+002730******************************************************************
+002740 2500-AVANCA-PROXIMA-EXEC.
+002750     MOVE STD-PROX-EXEC (1:4) TO WS-ANO
+002760     MOVE STD-PROX-EXEC (5:2) TO WS-MES
+002770     MOVE STD-PROX-EXEC (7:2) TO WS-DIA
+002780     EVALUATE TRUE
+002790         WHEN STD-FREQ-DIARIA
+002800             COMPUTE WS-DATA-INTEIRA =
+002810                 FUNCTION INTEGER-OF-DATE (STD-PROX-EXEC) + 1
+002820             MOVE FUNCTION DATE-OF-INTEGER (WS-DATA-INTEIRA)
+002830                 TO STD-PROX-EXEC
+002840         WHEN STD-FREQ-SEMANAL
+002850             COMPUTE WS-DATA-INTEIRA =
+002860                 FUNCTION INTEGER-OF-DATE (STD-PROX-EXEC) + 7
+002870             MOVE FUNCTION DATE-OF-INTEGER (WS-DATA-INTEIRA)
+002880                 TO STD-PROX-EXEC
+002890         WHEN STD-FREQ-MENSAL
+002900             MOVE WS-DIA TO WS-DIA-ORIGINAL
+002910             ADD 1 TO WS-MES
+002920             IF WS-MES > 12 THEN
+002930                 MOVE 1 TO WS-MES
+002940                 ADD 1 TO WS-ANO
+002950             END-IF
+002960*          ULTIMO DIA DO MES DE DESTINO = DIA ANTERIOR AO
+002970*          PRIMEIRO DIA DO MES SEGUINTE (EVITA GERAR DATAS
+002980*          INVALIDAS COMO 20230231).
+002990             MOVE WS-ANO TO WS-PM-ANO
+003000             MOVE WS-MES TO WS-PM-MES
+003010             ADD 1 TO WS-PM-MES
+003020             IF WS-PM-MES > 12 THEN
+003030                 MOVE 1 TO WS-PM-MES
+003040                 ADD 1 TO WS-PM-ANO
+003050             END-IF
+003060             STRING WS-PM-ANO DELIMITED BY SIZE
+003070                 WS-PM-MES DELIMITED BY SIZE
+003080                 "01" DELIMITED BY SIZE
+003090                 INTO WS-DATA-TEMP
+003100             COMPUTE WS-DATA-INTEIRA =
+003110                 FUNCTION INTEGER-OF-DATE (WS-DATA-TEMP) - 1
+003120             MOVE FUNCTION DATE-OF-INTEGER (WS-DATA-INTEIRA)
+003130                 TO WS-DATA-TEMP
+003140             MOVE WS-DATA-TEMP (7:2) TO WS-ULT-DIA
+003150             IF WS-DIA-ORIGINAL > WS-ULT-DIA THEN
+003160                 MOVE WS-ULT-DIA TO WS-DIA
+003170             ELSE
+003180                 MOVE WS-DIA-ORIGINAL TO WS-DIA
+003190             END-IF
+003200             STRING WS-ANO DELIMITED BY SIZE
+003210                 WS-MES DELIMITED BY SIZE
+003220                 WS-DIA DELIMITED BY SIZE
+003230                 INTO STD-PROX-EXEC
+003240     END-EVALUATE
+003250     REWRITE STD-ORDER-REC.
+003260 2500-EXIT.
+003270     EXIT.
+003280
+003290 8000-IMPRIME-RESUMO.
+003300     MOVE WS-QTD-DEVIDAS TO WS-RES-DEVIDAS
+003310     MOVE WS-QTD-POSTADAS TO WS-RES-POSTADAS
+003320     MOVE WS-QTD-REJEITADAS TO WS-RES-REJEITADAS
+003330     DISPLAY WS-LINHA-RESUMO.
+003340 8000-EXIT.
+003350     EXIT.
+003360
+003370 9999-FINALIZAR.
+003380     CLOSE ORDENS-PERM
+003390     CLOSE CONTA-MASTER
+003400     CLOSE ORDENS-REJEITADAS.
+003410 9999-EXIT.
+003420     EXIT.
+003430
+003440 END PROGRAM TAREFA-16.
