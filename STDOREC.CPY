@@ -0,0 +1,21 @@
+      ******************************************************************
+      * STDOREC.CPY
+      * Record layout for the ORDENS-PERM standing order file.
+      * Indexed by STD-ID.
+      *
+      * Modification history:
+      *   20/08/2023  RSA  Original layout.
+      ******************************************************************
+       01  STD-ORDER-REC.
+           05  STD-ID              PIC 9(08).
+           05  STD-CONTA-ORIGEM    PIC 9(08).
+           05  STD-CONTA-DESTINO   PIC 9(08).
+           05  STD-VALOR           PIC 9(10)V99.
+           05  STD-FREQUENCIA      PIC X(01).
+               88  STD-FREQ-DIARIA     VALUE "D".
+               88  STD-FREQ-SEMANAL    VALUE "S".
+               88  STD-FREQ-MENSAL     VALUE "M".
+           05  STD-PROX-EXEC       PIC 9(08).
+           05  STD-ATIVA           PIC X(01).
+               88  STD-ORDEM-ATIVA     VALUE "S".
+               88  STD-ORDEM-INATIVA   VALUE "N".
