@@ -0,0 +1,23 @@
+//TAREFA16 JOB (ACCTG),'ORDENS PERMANENTES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CORRIDA DIARIA DAS ORDENS PERMANENTES (TAREFA-16) - DEBITA A  *
+//* CONTA DE ORIGEM E CREDITA A CONTA DE DESTINO DE CADA ORDEM    *
+//* ACTIVA CUJA PROXIMA EXECUCAO SEJA IGUAL OU ANTERIOR A DATA    *
+//* DE PROCESSAMENTO INDICADA NO CARTAO DE PARAMETROS. CORRER     *
+//* APOS A TAREFA-13 E ANTES DA ABERTURA DO BALCAO.               *
+//*                                                                *
+//* CARTAO DE PARAMETROS (ORDPARM), COLUNAS 1-8:                  *
+//*   1- 8  DATA DE PROCESSAMENTO (AAAAMMDD)                      *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=TAREFA16
+//STEPLIB  DD DISP=SHR,DSN=BANK.LOADLIB
+//ORDPARM  DD *
+20230909
+/*
+//ORDPERM  DD DISP=SHR,DSN=BANK.ORDPERM
+//CONTAMST DD DISP=SHR,DSN=BANK.CONTAMST
+//MOVIMENT DD DISP=SHR,DSN=BANK.MOVIMENT
+//ORDREJ   DD DISP=(NEW,CATLG,DELETE),DSN=BANK.ORDPROC.REJEITADOS,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
