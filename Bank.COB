@@ -1,13 +1,49 @@
       ******************************************************************
-      * Author:
-      * Date:     30/06/2021
-      * Purpose:
-      * Tectonics: cobc
+      * Author:      R. Almeida
+      * Installation: Departamento de Sistemas - Back Office
+      * Date-Written: 30/06/2021
+      * Date-Compiled:
+      * Purpose:     Movimentos de conta corrente em terminal (debito/
+      *              credito), com saldo mantido no ficheiro
+      *              CONTA-MASTER.
+      * Tectonics:   cobc
+      *
+      * Modification history:
+      *   30/06/2021  ---  Programa original (saldo apenas em memoria).
+      *   05/07/2023  RSA  Saldo passa a ser lido/gravado no ficheiro
+      *                    indexado CONTA-MASTER, para nao se perder
+      *                    entre execucoes.
+      *   02/08/2023  RSA  Debito/credito passam a ser feitos atraves
+      *                    da CONTAPST (subprograma partilhado com a
+      *                    postagem em lote), que valida o limite de
+      *                    descoberto e grava o movimento.
+      *   09/09/2023  RSA  Acesso ao ecra de movimentos passa a exigir
+      *                    o PIN da conta (CT-PIN); conta nova define o
+      *                    PIN no momento da abertura.
+      *   16/09/2023  RSA  Conta nova passa a definir tambem o limite
+      *                    de descoberto e a taxa de juro (antes eram
+      *                    sempre gravados a zero e nunca mais podiam
+      *                    ser alterados); o deposito inicial passa a
+      *                    ser lancado atraves da CONTAPST, para ficar
+      *                    registado como o primeiro movimento da conta.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAREFA-11.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MASTER ASSIGN TO "CONTAMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-CONTA-NUM
+               FILE STATUS IS WS-FS-CONTA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTA-MASTER.
+           COPY CONTAREC.
+
        WORKING-STORAGE SECTION.
        77 REPETE   PIC X.
            88 VAL-REPETE VALUES "S", "C", "D".
@@ -16,6 +52,20 @@
        77 WS-VALOR PIC 9(10)V99  VALUE 0.
        77 ZCLEAN   PIC ZZBZZZBZZZBZZZBV,99.
        77 LINHA    PIC 9(02)     VALUE 10.
+       77 WS-CONTA-NUM PIC 9(08) VALUE 0.
+       77 WS-FS-CONTA  PIC X(02) VALUE "00".
+       77 WS-RETURN-CD PIC 9(02) VALUE 0.
+           88 POSTADO           VALUE 00.
+           88 REJEITADO-LIMITE  VALUE 10.
+       77 WS-POS       PIC 9(04) VALUE 0.
+       77 WS-VALOR-OK  PIC X(01) VALUE "N".
+           88 VALOR-OK VALUE "S".
+       77 WS-PIN            PIC 9(04) VALUE 0.
+       77 WS-PIN-TENTATIVAS PIC 9(01) VALUE 0.
+       77 WS-LIMITE     PIC 9(10)V99  VALUE 0.
+       77 WS-TAXA       PIC 9(02)V9(04) VALUE 0.
+       77 WS-ACESSO-OK      PIC X(01) VALUE "N".
+           88 ACESSO-OK         VALUE "S".
 
 
        SCREEN SECTION.
@@ -27,6 +77,14 @@
            05 COL 1  VALUE " " LINE 26 ERASE EOL.
            05 COL 1  VALUE " " LINE 27 ERASE EOL.
 
+       01 CONTA-PROMPT.
+           05 COL 10 VALUE"----------------CONTA CORRENTE--------------"
+           LINE 2.
+           05 COL 12 VALUE "NUMERO DE CONTA:"                  LINE 6
+           HIGHLIGHT.
+           05 COL 12 VALUE "PIN DE ACESSO:"                    LINE 8
+           HIGHLIGHT.
+
        01 LAYOUT.
 
 
@@ -45,27 +103,42 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABRE-CONTA-MASTER
+
            PERFORM UNTIL FUNCTION UPPER-CASE (REPETE) = "S"
                DISPLAY CLS
-               DISPLAY LAYOUT
-               MOVE 10 TO LINHA
-
-               DISPLAY "POR FAVOR INSIRA O SALDO INICIAL DA SUA CONTA"
-               AT 1409 HIGHLIGHT
+               DISPLAY CONTA-PROMPT
                ACCEPT WS-TEMP AT 0628
-               MOVE WS-TEMP TO WS-SALDO
-               MOVE WS-SALDO TO ZCLEAN
-               IF WS-SALDO < 0 THEN
-                   DISPLAY FUNCTION CONCATENATE ("- ",
-                   FUNCTION TRIM (ZCLEAN)) AT 0628 FOREGROUND-COLOR 4
-                   HIGHLIGHT
+               MOVE WS-TEMP TO WS-CONTA-NUM
+               ACCEPT WS-TEMP AT 0828 SECURE
+               MOVE WS-TEMP TO WS-PIN
+
+               MOVE "N" TO WS-ACESSO-OK
+               PERFORM LE-CONTA-MASTER
+
+               IF NOT ACESSO-OK THEN
+                   DISPLAY CLS
+                   DISPLAY "ACESSO NEGADO - CONTA OU PIN INVALIDOS"
+                   AT 1209 HIGHLIGHT FOREGROUND-COLOR 4
+                   DISPLAY "PRIMA ENTER PARA CONTINUAR" AT 1409
+                   ACCEPT WS-TEMP AT 1609
                ELSE
-                   DISPLAY FUNCTION TRIM (ZCLEAN) AT 0628
-                   FOREGROUND-COLOR 2 HIGHLIGHT
-               END-IF
+                   DISPLAY CLS
+                   DISPLAY LAYOUT
+                   MOVE 10 TO LINHA
 
-               DISPLAY CLEAN-LINE
-               PERFORM UNTIL REPETE = "S"
+                   MOVE WS-SALDO TO ZCLEAN
+                   IF WS-SALDO < 0 THEN
+                       DISPLAY FUNCTION CONCATENATE ("- ",
+                       FUNCTION TRIM (ZCLEAN)) AT 0628
+                       FOREGROUND-COLOR 4 HIGHLIGHT
+                   ELSE
+                       DISPLAY FUNCTION TRIM (ZCLEAN) AT 0628
+                       FOREGROUND-COLOR 2 HIGHLIGHT
+                   END-IF
+
+                   DISPLAY CLEAN-LINE
+                   PERFORM UNTIL REPETE = "S"
                    ADD 1 TO LINHA
 
                    DISPLAY "PRETENDE EFECTUAR DEBITO (D) OU CREDITO"&
@@ -80,31 +153,45 @@
                        DISPLAY "D" AT COL 14 LINE LINHA
                        DISPLAY "QUAL O VALOR DO DEBITO?" AT 2309
                        HIGHLIGHT
-                       ACCEPT WS-TEMP AT 2333
+                       MOVE 2333 TO WS-POS
+                       PERFORM PEDE-VALOR-VALIDO
                        MOVE WS-TEMP TO WS-VALOR
-                       SUBTRACT WS-VALOR FROM WS-SALDO
-                       MOVE WS-VALOR TO ZCLEAN
-                       DISPLAY FUNCTION CONCATENATE ("- ",FUNCTION
-                       TRIM (ZCLEAN)) AT COL 20 LINE LINHA
-
-                       MOVE WS-SALDO TO ZCLEAN
-                       IF WS-SALDO >= 0 THEN
-                       DISPLAY FUNCTION TRIM (ZCLEAN)
-                           AT COL 39 LINE LINHA FOREGROUND-COLOR 2
-                           HIGHLIGHT
+                       CALL "CONTAPST" USING CONTA-REC, "D", WS-VALOR,
+                           "T", WS-RETURN-CD
+                       IF REJEITADO-LIMITE THEN
+                           DISPLAY "DEBITO RECUSADO - EXCEDE O LIMITE"&
+                           " DE DESCOBERTO" HIGHLIGHT
+                           FOREGROUND-COLOR 4 AT 2709
+                           SUBTRACT 1 FROM LINHA
                        ELSE
+                           MOVE CT-SALDO TO WS-SALDO
+                           MOVE WS-VALOR TO ZCLEAN
                            DISPLAY FUNCTION CONCATENATE ("- ",FUNCTION
-                           TRIM (ZCLEAN)) AT COL 37 LINE LINHA
-                           FOREGROUND-COLOR 4 HIGHLIGHT
+                           TRIM (ZCLEAN)) AT COL 20 LINE LINHA
+
+                           MOVE WS-SALDO TO ZCLEAN
+                           IF WS-SALDO >= 0 THEN
+                           DISPLAY FUNCTION TRIM (ZCLEAN)
+                               AT COL 39 LINE LINHA FOREGROUND-COLOR 2
+                               HIGHLIGHT
+                           ELSE
+                               DISPLAY FUNCTION CONCATENATE ("- ",
+                               FUNCTION TRIM (ZCLEAN)) AT COL 37
+                               LINE LINHA FOREGROUND-COLOR 4 HIGHLIGHT
+                           END-IF
+                           PERFORM GRAVA-CONTA-MASTER
                        END-IF
                    ELSE IF REPETE = "C" THEN
                        DISPLAY CLEAN-LINE
                        DISPLAY "C" AT COL 14 LINE LINHA
                        DISPLAY "QUAL O VALOR DO CREDITO?" AT 2109
                        HIGHLIGHT
-                       ACCEPT WS-TEMP AT 2134
+                       MOVE 2134 TO WS-POS
+                       PERFORM PEDE-VALOR-VALIDO
                        MOVE WS-TEMP TO WS-VALOR
-                       ADD WS-VALOR TO WS-SALDO
+                       CALL "CONTAPST" USING CONTA-REC, "C", WS-VALOR,
+                           "T", WS-RETURN-CD
+                       MOVE CT-SALDO TO WS-SALDO
                        MOVE WS-VALOR TO ZCLEAN
                        DISPLAY FUNCTION CONCATENATE ("+ ",
                        FUNCTION TRIM (ZCLEAN))
@@ -120,6 +207,7 @@
                            TRIM (ZCLEAN)) AT COL 37 LINE LINHA
                            FOREGROUND-COLOR 4 HIGHLIGHT
                        END-IF
+                       PERFORM GRAVA-CONTA-MASTER
                    ELSE
                        DISPLAY "VALOR INSERIDO ERRADO!" HIGHLIGHT
                        FOREGROUND-COLOR 4 AT  2709
@@ -132,6 +220,147 @@
                AT 2509 HIGHLIGHT
                ACCEPT WS-TEMP AT 2554
                MOVE WS-TEMP TO REPETE
-           END-PERFORM.
+               END-IF
+           END-PERFORM
+
+           PERFORM FECHA-CONTA-MASTER
            STOP RUN.
+
+      ******************************************************************
+      * ABRE-CONTA-MASTER - abre o ficheiro de contas; se ainda nao
+      * existir (primeira execucao no site), cria-o vazio.
+      ******************************************************************
+       ABRE-CONTA-MASTER.
+           OPEN I-O CONTA-MASTER
+           IF WS-FS-CONTA = "35" THEN
+               OPEN OUTPUT CONTA-MASTER
+               CLOSE CONTA-MASTER
+               OPEN I-O CONTA-MASTER
+           END-IF.
+
+      ******************************************************************
+      * LE-CONTA-MASTER - le o registo da conta corrente; se ainda nao
+      * existir, pede o saldo inicial (como acontecia antes de haver
+      * ficheiro) e cria o registo, ficando o PIN ja introduzido no
+      * ecra de acesso como o PIN da conta nova. Se a conta ja existir,
+      * o PIN introduzido tem de ser validado contra o CT-PIN gravado
+      * antes de se dar acesso ao ecra de movimentos.
+      ******************************************************************
+       LE-CONTA-MASTER.
+           MOVE WS-CONTA-NUM TO CT-CONTA-NUM
+           READ CONTA-MASTER
+               INVALID KEY
+                   DISPLAY "POR FAVOR INSIRA O SALDO INICIAL DA SUA "&
+                   "CONTA" AT 1409 HIGHLIGHT
+                   MOVE 0628 TO WS-POS
+                   PERFORM PEDE-VALOR-VALIDO
+                   MOVE WS-TEMP TO WS-SALDO
+
+                   DISPLAY "LIMITE DE DESCOBERTO AUTORIZADO:" AT 1509
+                   HIGHLIGHT
+                   MOVE 1543 TO WS-POS
+                   PERFORM PEDE-VALOR-NAO-NEGATIVO
+                   MOVE WS-TEMP TO WS-LIMITE
+
+                   DISPLAY "TAXA DE JURO MENSAL (%):" AT 1609
+                   HIGHLIGHT
+                   MOVE 1634 TO WS-POS
+                   PERFORM PEDE-VALOR-NAO-NEGATIVO
+                   MOVE WS-TEMP TO WS-TAXA
+
+                   MOVE WS-CONTA-NUM TO CT-CONTA-NUM
+                   MOVE 0 TO CT-SALDO
+                   MOVE WS-PIN TO CT-PIN
+                   MOVE WS-LIMITE TO CT-LIMITE-DESC
+                   MOVE WS-TAXA TO CT-TAXA-JURO
+                   WRITE CONTA-REC
+                   MOVE WS-SALDO TO WS-VALOR
+                   CALL "CONTAPST" USING CONTA-REC, "C", WS-VALOR,
+                       "A", WS-RETURN-CD
+                   PERFORM GRAVA-CONTA-MASTER
+                   MOVE "S" TO WS-ACESSO-OK
+               NOT INVALID KEY
+                   MOVE CT-SALDO TO WS-SALDO
+                   PERFORM VALIDA-PIN
+           END-READ.
+
+      ******************************************************************
+      * VALIDA-PIN - confirma o PIN introduzido contra o CT-PIN da
+      * conta lida, dando ate 3 tentativas antes de negar o acesso
+      * (mesma logica de "repete ate estar certo" da PEDE-VALOR-VALIDO).
+      ******************************************************************
+       VALIDA-PIN.
+           MOVE 0 TO WS-PIN-TENTATIVAS
+           PERFORM UNTIL ACESSO-OK OR WS-PIN-TENTATIVAS = 3
+               ADD 1 TO WS-PIN-TENTATIVAS
+               IF WS-PIN = CT-PIN THEN
+                   MOVE "S" TO WS-ACESSO-OK
+               ELSE
+                   IF WS-PIN-TENTATIVAS < 3 THEN
+                       DISPLAY "PIN INCORRECTO - TENTE OUTRA VEZ:"
+                       AT 1009 HIGHLIGHT FOREGROUND-COLOR 4
+                       ACCEPT WS-TEMP AT 1044 SECURE
+                       MOVE WS-TEMP TO WS-PIN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * GRAVA-CONTA-MASTER - actualiza o saldo no ficheiro apos cada
+      * movimento (o saldo em CT-SALDO ja vem actualizado pela
+      * CONTAPST), para nao se perder se o terminal cair.
+      ******************************************************************
+       GRAVA-CONTA-MASTER.
+           MOVE WS-CONTA-NUM TO CT-CONTA-NUM
+           REWRITE CONTA-REC.
+
+       FECHA-CONTA-MASTER.
+           CLOSE CONTA-MASTER.
+
+      ******************************************************************
+      * PEDE-VALOR-VALIDO - aceita um valor no ecra na posicao indicada
+      * por WS-POS e nao sai enquanto o operador nao introduzir um
+      * numero maior que zero (evita que uma letra ou um campo em
+      * branco corrompa WS-VALOR/WS-SALDO em silencio).
+      ******************************************************************
+       PEDE-VALOR-VALIDO.
+           MOVE "N" TO WS-VALOR-OK
+           PERFORM UNTIL VALOR-OK
+               ACCEPT WS-TEMP AT WS-POS
+               IF FUNCTION TRIM (WS-TEMP) NOT = SPACES
+                  AND FUNCTION TRIM (WS-TEMP) IS NUMERIC
+                  AND FUNCTION NUMVAL (WS-TEMP) > 0 THEN
+                   MOVE "S" TO WS-VALOR-OK
+               ELSE
+                   DISPLAY "VALOR INVALIDO - TEM DE SER NUMERICO E "&
+                   "MAIOR QUE ZERO" HIGHLIGHT FOREGROUND-COLOR 4
+                   AT 2709
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * PEDE-VALOR-NAO-NEGATIVO - como a PEDE-VALOR-VALIDO, mas aceita
+      * zero (usada para o limite de descoberto e a taxa de juro da
+      * conta nova, que podem legitimamente ser zero, ao contrario de
+      * um valor de debito/credito).
+      ******************************************************************
+       PEDE-VALOR-NAO-NEGATIVO.
+           MOVE "N" TO WS-VALOR-OK
+           PERFORM UNTIL VALOR-OK
+               ACCEPT WS-TEMP AT WS-POS
+               IF FUNCTION TRIM (WS-TEMP) = SPACES THEN
+                   MOVE ZEROS TO WS-TEMP
+                   MOVE "S" TO WS-VALOR-OK
+               ELSE
+                   IF FUNCTION TRIM (WS-TEMP) IS NUMERIC
+                      AND FUNCTION NUMVAL (WS-TEMP) >= 0 THEN
+                       MOVE "S" TO WS-VALOR-OK
+                   ELSE
+                       DISPLAY "VALOR INVALIDO - TEM DE SER NUMERICO"&
+                       " E NAO NEGATIVO" HIGHLIGHT FOREGROUND-COLOR 4
+                       AT 2709
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        END PROGRAM TAREFA-11.
