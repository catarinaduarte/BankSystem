@@ -0,0 +1,20 @@
+//TAREFA13 JOB (ACCTG),'LOTE POSTAGENS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* APLICA EM LOTE UM FICHEIRO DE TRANSACCOES (TAREFA-13) - USADO *
+//* PARA POSTAGENS DE FIM DE DIA VINDAS DE OUTRO SISTEMA, SEM     *
+//* PASSAR PELO ECRA DA TAREFA-11.                                *
+//*                                                                *
+//* REGISTO DE ENTRADA (TRXIN), COLUNAS 1-21:                     *
+//*   1- 8  NUMERO DE CONTA                                       *
+//*      9  TIPO (D OU C)                                         *
+//*  10-21  VALOR (9(10)V99, SEM PONTO DECIMAL)                    *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=TAREFA13
+//STEPLIB  DD DISP=SHR,DSN=BANK.LOADLIB
+//CONTAMST DD DISP=SHR,DSN=BANK.CONTAMST
+//MOVIMENT DD DISP=SHR,DSN=BANK.MOVIMENT
+//TRXIN    DD DISP=SHR,DSN=BANK.TRXIN.HOJE
+//TRXREJ   DD DISP=(NEW,CATLG,DELETE),DSN=BANK.TRXIN.REJEITADOS,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
