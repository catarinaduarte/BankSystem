@@ -0,0 +1,26 @@
+      ******************************************************************
+      * MOVREC.CPY
+      * Record layout for the MOVIMENTOS transaction log file.
+      * Sequential, one record appended per posting (debit, credit,
+      * juro or ordem permanente), oldest first.
+      *
+      * Modification history:
+      *   14/07/2023  RSA  Original layout.
+      *   16/09/2023  RSA  Nova origem "A" para o movimento de abertura
+      *                    de conta (deposito inicial).
+      ******************************************************************
+       01  MOV-REC.
+           05  MOV-CONTA-NUM       PIC 9(08).
+           05  MOV-DATA            PIC 9(08).
+           05  MOV-HORA            PIC 9(06).
+           05  MOV-TIPO            PIC X(01).
+               88  MOV-DEBITO      VALUE "D".
+               88  MOV-CREDITO     VALUE "C".
+           05  MOV-ORIGEM          PIC X(01).
+               88  MOV-ORIG-TERMINAL  VALUE "T".
+               88  MOV-ORIG-BATCH     VALUE "B".
+               88  MOV-ORIG-JURO      VALUE "J".
+               88  MOV-ORIG-ORDEM     VALUE "O".
+               88  MOV-ORIG-ABERTURA  VALUE "A".
+           05  MOV-VALOR           PIC 9(10)V99.
+           05  MOV-SALDO-APOS      PIC S9(10)V99.
