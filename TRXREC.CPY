@@ -0,0 +1,13 @@
+      ******************************************************************
+      * TRXREC.CPY
+      * Record layout for a batch posting input file - one line per
+      * transaction to be applied headlessly (end-of-day standing
+      * debits from another system, etc).
+      *
+      * Modification history:
+      *   02/08/2023  RSA  Original layout.
+      ******************************************************************
+       01  TRX-REC.
+           05  TRX-CONTA-NUM       PIC 9(08).
+           05  TRX-TIPO            PIC X(01).
+           05  TRX-VALOR           PIC 9(10)V99.
