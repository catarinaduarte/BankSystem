@@ -0,0 +1,126 @@
+000010******************************************************************
+000020* Author:        R. Almeida
+000030* Installation:  Departamento de Sistemas - Back Office
+000040* Date-Written:  20/08/2023
+000050* Date-Compiled:
+000060* Purpose:       Corrida mensal de juros - percorre todas as
+000070*                contas do ficheiro CONTA-MASTER, aplica a taxa
+000080*                de juro de cada uma ao saldo actual e posta o
+000090*                valor apurado como um credito de sistema,
+000100*                registado como qualquer outro movimento.
+000110* Tectonics:     cobc
+000120*
+000130* Modification history:
+000140*   20/08/2023  RSA  Programa original.
+000150*   17/09/2023  RSA  2000: WS-RETURN-CD passa a ser verificado
+000160*                    antes do REWRITE, tal como acontece nos
+000170*                    outros chamadores da CONTAPST (embora o
+000180*                    credito de juro nunca seja recusado).
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. TAREFA-14.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CONTA-MASTER ASSIGN TO "CONTAMST"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS CT-CONTA-NUM
+000300         FILE STATUS IS WS-FS-CONTA.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  CONTA-MASTER.
+000350     COPY CONTAREC.
+000360
+000370 WORKING-STORAGE SECTION.
+000380 01  WS-FS-CONTA             PIC X(02) VALUE "00".
+000390 01  WS-FIM-CONTAS           PIC X(01) VALUE "N".
+000400     88  FIM-CONTAS              VALUE "S".
+000410
+000420 01  WS-JUROS                PIC 9(10)V99 VALUE 0.
+000430 01  WS-RETURN-CD            PIC 9(02)    VALUE 0.
+000440     88  POSTADO                 VALUE 00.
+000450     88  REJEITADO-LIMITE        VALUE 10.
+000460
+000470 01  WS-CONTADORES.
+000480     05  WS-QTD-CONTAS       PIC 9(07) VALUE 0.
+000490     05  WS-QTD-CREDITADAS   PIC 9(07) VALUE 0.
+000500
+000510 01  WS-LINHA-RESUMO.
+000520     05  FILLER              PIC X(21) VALUE "CORRIDA DE JUROS:".
+000530     05  WS-RES-CONTAS       PIC ZZZZZZ9.
+000540     05  FILLER              PIC X(10) VALUE " CONTAS,".
+000550     05  WS-RES-CREDIT       PIC ZZZZZZ9.
+000560     05  FILLER              PIC X(16) VALUE " CREDITADAS.".
+000570
+000580 PROCEDURE DIVISION.
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000610     PERFORM 2000-PROCESSA-CONTA THRU 2000-EXIT
+000620         UNTIL FIM-CONTAS
+000630     PERFORM 8000-IMPRIME-RESUMO THRU 8000-EXIT
+000640     PERFORM 9999-FINALIZAR THRU 9999-EXIT
+000650     STOP RUN.
+000660
+000670******************************************************************
+000680* 1000-INICIALIZAR - abre o ficheiro de contas para percurso
+000690* sequencial (ordem de chave) e le o primeiro registo.
+000700******************************************************************
+000710 1000-INICIALIZAR.
+000720     OPEN I-O CONTA-MASTER
+000730     IF WS-FS-CONTA NOT = "00" THEN
+000740         DISPLAY "TAREFA-14: NAO FOI POSSIVEL ABRIR O "&
+000750         "CONTA-MASTER - FS=" WS-FS-CONTA
+000760         MOVE 16 TO RETURN-CODE
+000770         STOP RUN
+000780     END-IF
+000790     PERFORM 2100-LER-CONTA THRU 2100-EXIT.
+000800 1000-EXIT.
+000810     EXIT.
+000820
+000830******************************************************************
+000840* 2000-PROCESSA-CONTA - apura o juro do saldo actual e posta-o
+000850* como credito de sistema atraves da CONTAPST; contas com taxa
+000860* zero ou saldo nao positivo nao geram movimento.
+000870******************************************************************
+000880 2000-PROCESSA-CONTA.
+000890     ADD 1 TO WS-QTD-CONTAS
+000900     IF CT-TAXA-JURO > 0 AND CT-SALDO > 0 THEN
+000910         COMPUTE WS-JUROS ROUNDED =
+000920             CT-SALDO * CT-TAXA-JURO / 100
+000930         IF WS-JUROS > 0 THEN
+000940             CALL "CONTAPST" USING CONTA-REC, "C", WS-JUROS,
+000950                 "J", WS-RETURN-CD
+000960             IF POSTADO THEN
+000970                 REWRITE CONTA-REC
+000980                 ADD 1 TO WS-QTD-CREDITADAS
+000990             END-IF
+001000         END-IF
+001010     END-IF
+001020     PERFORM 2100-LER-CONTA THRU 2100-EXIT.
+001030 2000-EXIT.
+001040     EXIT.
+001050
+001060 2100-LER-CONTA.
+001070     READ CONTA-MASTER NEXT RECORD
+001080         AT END
+001090             MOVE "S" TO WS-FIM-CONTAS
+001100     END-READ.
+001110 2100-EXIT.
+001120     EXIT.
+001130
+001140 8000-IMPRIME-RESUMO.
+001150     MOVE WS-QTD-CONTAS TO WS-RES-CONTAS
+001160     MOVE WS-QTD-CREDITADAS TO WS-RES-CREDIT
+001170     DISPLAY WS-LINHA-RESUMO.
+001180 8000-EXIT.
+001190     EXIT.
+001200
+001210 9999-FINALIZAR.
+001220     CLOSE CONTA-MASTER.
+001230 9999-EXIT.
+001240     EXIT.
+001250
+001260 END PROGRAM TAREFA-14.
