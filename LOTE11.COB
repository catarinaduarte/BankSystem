@@ -0,0 +1,163 @@
+000010******************************************************************
+000020* Author:        R. Almeida
+000030* Installation:  Departamento de Sistemas - Back Office
+000040* Date-Written:  02/08/2023
+000050* Date-Compiled:
+000060* Purpose:       Aplica em lote um ficheiro de transaccoes
+000070*                (conta, D/C, valor) atraves da mesma logica de
+000080*                debito/credito da TAREFA-11, sem necessitar de
+000090*                um operador no ecra. Pensado para postagens de
+000100*                fim de dia vindas de outro sistema.
+000110* Tectonics:     cobc
+000120*
+000130* Modification history:
+000140*   02/08/2023  RSA  Programa original.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. TAREFA-13.
+000180
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CONTA-MASTER ASSIGN TO "CONTAMST"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS CT-CONTA-NUM
+000260         FILE STATUS IS WS-FS-CONTA.
+000270     SELECT TRX-IN ASSIGN TO "TRXIN"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-FS-TRXIN.
+000300     SELECT TRX-REJEITADOS ASSIGN TO "TRXREJ"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-FS-TRXREJ.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  CONTA-MASTER.
+000370     COPY CONTAREC.
+000380
+000390 FD  TRX-IN.
+000400     COPY TRXREC.
+000410
+000420 FD  TRX-REJEITADOS.
+000430 01  REJ-LINHA                  PIC X(80).
+000440
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-STATUS-FLAGS.
+000470     05  WS-FS-CONTA             PIC X(02) VALUE "00".
+000480     05  WS-FS-TRXIN             PIC X(02) VALUE "00".
+000490     05  WS-FS-TRXREJ            PIC X(02) VALUE "00".
+000500     05  WS-FIM-TRX              PIC X(01) VALUE "N".
+000510         88  FIM-TRX                 VALUE "S".
+000520
+000530 01  WS-CONTADORES.
+000540     05  WS-QTD-LIDAS             PIC 9(07) VALUE 0.
+000550     05  WS-QTD-POSTADAS          PIC 9(07) VALUE 0.
+000560     05  WS-QTD-REJEITADAS        PIC 9(07) VALUE 0.
+000570
+000580 01  WS-RETURN-CD                PIC 9(02) VALUE 0.
+000590     88  POSTADO                     VALUE 00.
+000600     88  REJEITADO-LIMITE            VALUE 10.
+000610     88  TIPO-INVALIDO               VALUE 20.
+000620
+000630 01  WS-LINHA-RESUMO.
+000640     05  FILLER            PIC X(16) VALUE "LOTE TAREFA-13:".
+000650     05  FILLER            PIC X(01) VALUE SPACES.
+000660     05  WS-RES-LIDAS            PIC ZZZZZZ9.
+000670     05  FILLER                  PIC X(10) VALUE " LIDAS,".
+000680     05  WS-RES-POSTADAS         PIC ZZZZZZ9.
+000690     05  FILLER                  PIC X(13) VALUE " POSTADAS,".
+000700     05  WS-RES-REJEITADAS       PIC ZZZZZZ9.
+000710     05  FILLER                  PIC X(14) VALUE " REJEITADAS.".
+000720
+000730 PROCEDURE DIVISION.
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000760     PERFORM 2000-PROCESSA-TRANSACCAO THRU 2000-EXIT
+000770         UNTIL FIM-TRX
+000780     PERFORM 8000-IMPRIME-RESUMO THRU 8000-EXIT
+000790     PERFORM 9999-FINALIZAR THRU 9999-EXIT
+000800     STOP RUN.
+000810
+000820******************************************************************
+000830* 1000-INICIALIZAR - abre o ficheiro de contas, o ficheiro de
+000840* entrada com as transaccoes e o ficheiro de rejeitados.
+000850******************************************************************
+000860 1000-INICIALIZAR.
+000870     OPEN I-O CONTA-MASTER
+000880     IF WS-FS-CONTA = "35" THEN
+000890         OPEN OUTPUT CONTA-MASTER
+000900         CLOSE CONTA-MASTER
+000910         OPEN I-O CONTA-MASTER
+000920     END-IF
+000930
+000940     OPEN INPUT TRX-IN
+000950     OPEN OUTPUT TRX-REJEITADOS
+000960
+000970     PERFORM 2100-LER-TRANSACCAO THRU 2100-EXIT.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001010******************************************************************
+001020* 2000-PROCESSA-TRANSACCAO - le a conta indicada na transaccao e
+001030* aplica-a atraves da CONTAPST, tal como faria a TAREFA-11; as
+001040* contas inexistentes ou transaccoes recusadas vao para o
+001050* ficheiro de rejeitados.
+001060******************************************************************
+001070 2000-PROCESSA-TRANSACCAO.
+001080     ADD 1 TO WS-QTD-LIDAS
+001090     MOVE TRX-CONTA-NUM TO CT-CONTA-NUM
+001100     READ CONTA-MASTER
+001110         INVALID KEY
+001120             PERFORM 2300-REJEITA-TRANSACCAO THRU 2300-EXIT
+001130         NOT INVALID KEY
+001140             CALL "CONTAPST" USING CONTA-REC, TRX-TIPO,
+001150                 TRX-VALOR, "B", WS-RETURN-CD
+001160             IF POSTADO
+001170                 REWRITE CONTA-REC
+001180                 ADD 1 TO WS-QTD-POSTADAS
+001190             ELSE
+001200                 PERFORM 2300-REJEITA-TRANSACCAO THRU 2300-EXIT
+001210             END-IF
+001220     END-READ
+001230     PERFORM 2100-LER-TRANSACCAO THRU 2100-EXIT.
+001240 2000-EXIT.
+001250     EXIT.
+001260
+001270 2100-LER-TRANSACCAO.
+001280     READ TRX-IN
+001290         AT END
+001300             MOVE "S" TO WS-FIM-TRX
+001310     END-READ.
+001320 2100-EXIT.
+001330     EXIT.
+001340
+001350 2300-REJEITA-TRANSACCAO.
+001360     ADD 1 TO WS-QTD-REJEITADAS
+001370     MOVE SPACES TO REJ-LINHA
+001380     STRING TRX-CONTA-NUM DELIMITED BY SIZE
+001390         " " DELIMITED BY SIZE
+001400         TRX-TIPO DELIMITED BY SIZE
+001410         " " DELIMITED BY SIZE
+001420         TRX-VALOR DELIMITED BY SIZE
+001430         INTO REJ-LINHA
+001440     WRITE REJ-LINHA.
+001450 2300-EXIT.
+001460     EXIT.
+001470
+001480 8000-IMPRIME-RESUMO.
+001490     MOVE WS-QTD-LIDAS TO WS-RES-LIDAS
+001500     MOVE WS-QTD-POSTADAS TO WS-RES-POSTADAS
+001510     MOVE WS-QTD-REJEITADAS TO WS-RES-REJEITADAS
+001520     DISPLAY WS-LINHA-RESUMO.
+001530 8000-EXIT.
+001540     EXIT.
+001550
+001560 9999-FINALIZAR.
+001570     CLOSE CONTA-MASTER
+001580     CLOSE TRX-IN
+001590     CLOSE TRX-REJEITADOS.
+001600 9999-EXIT.
+001610     EXIT.
+001620
+001630 END PROGRAM TAREFA-13.
